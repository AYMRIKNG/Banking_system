@@ -10,17 +10,31 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT CLIENT-FILE ASSIGN TO "client.dat"
-               ORGANIZATION IS LINE SEQUENTIAL
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CLIENT-ID
                FILE STATUS IS WS-STATUS.
            SELECT COMPTE-FILE ASSIGN TO "compte.dat"
-               ORGANIZATION IS LINE SEQUENTIAL
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS COMPTE-NUM
                FILE STATUS IS WS-STATUS.
            SELECT TRANSACTION-FILE ASSIGN TO "transaction.dat"
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS WS-STATUS.
+           SELECT COMPTEUR-FILE ASSIGN TO "compteur.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO "audit.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS.
            SELECT BANQUE-FILE ASSIGN TO "banque.dat"
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS WS-STATUS.
+           SELECT RELEVE-FILE ASSIGN TO DYNAMIC WS-RELEVE-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS.
+           SELECT TRANSACTION-SORT-FILE ASSIGN TO "sorttrans.tmp".
 
        DATA DIVISION.
        FILE SECTION.
@@ -39,6 +53,7 @@
            05 CLIENT-NAME        PIC A(30).
            05 CLIENT-ADDRESS     PIC A(50).
            05 CLIENT-PHONE       PIC A(15).
+           05 CLIENT-BANQUE-ID   PIC 9(5).
 
        FD COMPTE-FILE.
        01 COMPTE-RECORD.
@@ -46,6 +61,7 @@
            05 COMPTE-TYPE        PIC A(10).
            05 COMPTE-SOLDE       PIC 9(9)V99.
            05 COMPTE-CLIENT-ID   PIC 9(5).
+           05 COMPTE-BANQUE-ID   PIC 9(5).
 
        FD TRANSACTION-FILE.
        01 TRANSACTION-RECORD.
@@ -56,17 +72,42 @@
            05 TRANSACTION-MONTANT PIC 9(9)V99.
            05 TRANSACTION-DEST        PIC 9(10).
 
+       FD COMPTEUR-FILE.
+       01 COMPTEUR-RECORD        PIC 9(10).
+
+       FD AUDIT-FILE.
+       01 AUDIT-RECORD.
+           05 AUDIT-COMPTE       PIC 9(10).
+           05 AUDIT-MONTANT      PIC 9(9)V99.
+           05 AUDIT-TYPE         PIC A(10).
+           05 AUDIT-REASON       PIC A(40).
+           05 AUDIT-DATE         PIC 9(8).
+           05 AUDIT-DEST         PIC 9(10).
+
+       FD RELEVE-FILE.
+       01 RELEVE-LINE            PIC X(80).
+
+       SD TRANSACTION-SORT-FILE.
+       01 SORT-TRANSACTION-RECORD.
+           05 SORT-TRANS-DATE    PIC 9(8).
+           05 SORT-TRANS-ID      PIC 9(10).
+           05 SORT-TRANS-COMPTE  PIC 9(10).
+           05 SORT-TRANS-TYPE    PIC A(10).
+           05 SORT-TRANS-MONTANT PIC 9(9)V99.
+           05 SORT-TRANS-DEST    PIC 9(10).
+
        WORKING-STORAGE SECTION.
        77 WS-STATUS           PIC XX VALUE "00".
-       77 CHOIX               PIC 9.
+       77 CHOIX               PIC 99.
        77 QUITTER             PIC X VALUE "N".
-       77 WS-TODAY            PIC 9(8) VALUE 20250616.
+       77 WS-TODAY            PIC 9(8).
 
        01 WS-NEW-CLIENT.
            05 NEW-ID           PIC 9(5).
            05 NEW-NAME         PIC A(30).
            05 NEW-ADDRESS      PIC A(50).
            05 NEW-PHONE        PIC A(15).
+           05 NEW-CLIENT-BANQUE-ID PIC 9(5).
 
        01 WS-NEW-COMPTE.
            05 NEW-COMPTE-NUM   PIC 9(10).
@@ -89,39 +130,152 @@
        01 WS-FOUND            PIC X VALUE "N".
        01 WS-COUNTER          PIC 9(10) VALUE 1.
 
+       01 WS-SOMME-COMPTES    PIC 9(9)V99 VALUE 0.
+       01 WS-SOMME-ORPHELINS  PIC 9(9)V99 VALUE 0.
+       01 WS-ECART            PIC S9(9)V99 VALUE 0.
+
+       01 WS-RELEVE-FILENAME  PIC X(30).
+       01 WS-CURRENT-SOLDE    PIC 9(9)V99.
+       01 WS-STARTING-SOLDE   PIC S9(9)V99.
+       01 WS-RUNNING-SOLDE    PIC S9(9)V99.
+       01 WS-EDIT-MONTANT     PIC -(9)9.99.
+       01 WS-EDIT-SOLDE       PIC -(9)9.99.
+
+       01 WS-TAUX-INTERET     PIC 9(3)V99.
+       01 WS-INTERET          PIC 9(9)V99.
+
+       01 WS-MODIF-ID         PIC 9(5).
+       01 WS-MODIF-ADDRESS    PIC A(50).
+       01 WS-MODIF-PHONE      PIC A(15).
+       01 WS-FERMER-COMPTE-NUM PIC 9(10).
+       01 WS-CONFIRM          PIC X.
+       01 WS-FICHIER-NOUVEAU  PIC X VALUE "N".
+       01 WS-CLIENT-BANQUE-ID PIC 9(5).
+       01 WS-AUDIT-REASON     PIC A(40).
+       01 WS-AUDIT-DEST       PIC 9(10) VALUE 0.
+
+       01 WS-MODE-EXECUTION   PIC X(10).
+       01 WS-BATCH-COMPTE-COUNT PIC 9(3) VALUE 0.
+       01 WS-BATCH-COMPTES-TABLE.
+           05 WS-BATCH-COMPTE-ENTRY PIC 9(10) OCCURS 50 TIMES.
+       01 WS-BATCH-IDX        PIC 9(3).
+
+       01 WS-NEW-BANQUE.
+           05 NEW-BANQUE-ID     PIC 9(5).
+           05 NEW-BANQUE-NAME   PIC A(30).
+           05 NEW-BANQUE-SOLDE  PIC 9(9)V99.
+           05 NEW-BANQUE-TAUX   PIC 9(3)V99.
+
+       01 WS-BANQUE-ID-CIBLE  PIC 9(5).
+
+       01 WS-BANQUE-TABLE-COUNT PIC 9(3) VALUE 0.
+       01 WS-BANQUE-TABLE.
+           05 WS-BANQUE-ENTRY OCCURS 20 TIMES.
+               10 WS-BANQUE-ENTRY-ID         PIC 9(5).
+               10 WS-BANQUE-ENTRY-NAME       PIC A(30).
+               10 WS-BANQUE-ENTRY-SOLDE      PIC 9(9)V99.
+               10 WS-BANQUE-ENTRY-TAUX       PIC 9(3)V99.
+               10 WS-BANQUE-ENTRY-NB-CLIENTS PIC 9(5).
+               10 WS-BANQUE-ENTRY-SOMME      PIC 9(9)V99.
+       01 WS-BANQUE-IDX       PIC 9(3).
+       01 WS-BANQUE-FOUND-IDX PIC 9(3).
+       01 WS-BANQUE-TOTAL-SOLDE PIC 9(9)V99.
+       01 WS-BANQUE-TOTAL-SOMME PIC 9(9)V99.
+       01 WS-BANQUE-DELTA      PIC S9(9)V99 VALUE 0.
+
        PROCEDURE DIVISION.
 
+      *    Point d'entree du traitement de nuit (sans saisie
+      *    interactive) : lance avec un parametre "BATCH" en ligne de
+      *    commande, sinon l'execution se poursuit normalement vers le
+      *    menu interactif.
+       TRAITEMENT-PRINCIPAL.
+           ACCEPT WS-MODE-EXECUTION FROM COMMAND-LINE.
+           IF WS-MODE-EXECUTION = "BATCH"
+               PERFORM INITIALISER-DATE-SYSTEME
+               PERFORM INITIALISER-BANQUE
+               PERFORM INITIALISER-COMPTEUR
+               PERFORM TRAITEMENT-NOCTURNE
+               STOP RUN
+           END-IF.
+
        INITIALISER-BANQUE.
-           OPEN I-O BANQUE-FILE
+      *    LINE SEQUENTIAL ne supporte pas OPEN I-O : on verifie
+      *    d'abord en lecture si la banque existe deja, puis on ne
+      *    bascule en ecriture que pour creer le premier enregistrement.
+           OPEN INPUT BANQUE-FILE
+           IF WS-STATUS = "35"
+               DISPLAY "Initialisation de la banque..."
+               OPEN OUTPUT BANQUE-FILE
+               MOVE 1 TO BANQUE-ID
+               MOVE "Ma Banque" TO BANQUE-NAME
+               MOVE 0 TO BANQUE-SOLDE
+               MOVE 2.50 TO BANQUE-INTERETS
+               MOVE 0 TO BANQUE-NB-CLIENTS
+               WRITE BANQUE-RECORD
+               CLOSE BANQUE-FILE
+               EXIT PARAGRAPH
+           END-IF.
+
            IF WS-STATUS NOT = "00"
                DISPLAY "Erreur ouverture fichier banque: " WS-STATUS
                MOVE "O" TO QUITTER
                EXIT PARAGRAPH
-           END-IF
+           END-IF.
 
            READ BANQUE-FILE
                AT END
+                   CLOSE BANQUE-FILE
                    DISPLAY "Initialisation de la banque..."
+                   OPEN OUTPUT BANQUE-FILE
                    MOVE 1 TO BANQUE-ID
                    MOVE "Ma Banque" TO BANQUE-NAME
                    MOVE 0 TO BANQUE-SOLDE
                    MOVE 2.50 TO BANQUE-INTERETS
                    MOVE 0 TO BANQUE-NB-CLIENTS
                    WRITE BANQUE-RECORD
+                   CLOSE BANQUE-FILE
                NOT AT END
                    DISPLAY "Banque deja initialisee : " BANQUE-NAME
-           END-READ
-
-           CLOSE BANQUE-FILE.
+                   CLOSE BANQUE-FILE
+           END-READ.
 
        MAIN-PROGRAM.
+           PERFORM INITIALISER-DATE-SYSTEME
            PERFORM INITIALISER-BANQUE
+           PERFORM INITIALISER-COMPTEUR
            PERFORM UNTIL QUITTER = "O"
                PERFORM AFFICHER-MENU
            END-PERFORM
            DISPLAY "Merci d'avoir utilise le systeme bancaire."
            STOP RUN.
 
+      *    Remplace WS-TODAY par la date systeme reelle (AAAAMMJJ)
+      *    au lieu d'une date figee en dur.
+       INITIALISER-DATE-SYSTEME.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY.
+
+      *    Recharge le dernier TRANSACTION-ID utilise pour que le
+      *    compteur reste unique apres un redemarrage du programme.
+       INITIALISER-COMPTEUR.
+           MOVE "00" TO WS-STATUS.
+           OPEN INPUT COMPTEUR-FILE.
+           IF WS-STATUS = "00"
+               READ COMPTEUR-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE COMPTEUR-RECORD TO WS-COUNTER
+               END-READ
+               CLOSE COMPTEUR-FILE
+           END-IF.
+
+       SAUVEGARDER-COMPTEUR.
+           OPEN OUTPUT COMPTEUR-FILE.
+           MOVE WS-COUNTER TO COMPTEUR-RECORD.
+           WRITE COMPTEUR-RECORD.
+           CLOSE COMPTEUR-FILE.
+
        AFFICHER-MENU.
            DISPLAY "==== MENU BANCAIRE ====".
            DISPLAY "1. Ajouter client".
@@ -130,6 +284,11 @@
            DISPLAY "4. Lister comptes client".
            DISPLAY "5. Historique des transactions".
            DISPLAY "6. Quitter".
+           DISPLAY "7. Reconciliation fin de journee".
+           DISPLAY "8. Appliquer interets mensuels (comptes Epargne)".
+           DISPLAY "9. Modifier adresse/telephone d'un client".
+           DISPLAY "10. Fermer un compte".
+           DISPLAY "11. Creer une nouvelle agence".
            DISPLAY "Choisissez une option : " WITH NO ADVANCING.
            ACCEPT CHOIX.
 
@@ -146,7 +305,16 @@
                    PERFORM HISTORIQUE-TRANSACTIONS
                WHEN 6
                    MOVE "O" TO QUITTER
-               
+               WHEN 7
+                   PERFORM RECONCILIATION-FIN-JOURNEE
+               WHEN 8
+                   PERFORM APPLIQUER-INTERETS-MENSUELS
+               WHEN 9
+                   PERFORM MODIFIER-CLIENT
+               WHEN 10
+                   PERFORM FERMER-COMPTE
+               WHEN 11
+                   PERFORM CREER-BANQUE
                WHEN OTHER
                    DISPLAY "Option invalide."
            END-EVALUATE.
@@ -161,18 +329,63 @@
            ACCEPT NEW-ADDRESS.
            DISPLAY "Telephone : " WITH NO ADVANCING.
            ACCEPT NEW-PHONE.
+           DISPLAY "ID agence (BANQUE-ID) : " WITH NO ADVANCING.
+           ACCEPT NEW-CLIENT-BANQUE-ID.
+
+           MOVE NEW-CLIENT-BANQUE-ID TO WS-BANQUE-ID-CIBLE.
+           PERFORM CHARGER-BANQUES.
+           PERFORM RECHERCHER-BANQUE.
+           IF WS-BANQUE-FOUND-IDX = 0
+               DISPLAY "Erreur : agence non trouvee."
+               EXIT PARAGRAPH
+           END-IF.
+
+      *    CLIENT-FILE est indexe par CLIENT-ID : on ouvre en I-O pour
+      *    verifier par acces direct qu'aucun client n'a deja cet ID,
+      *    avec bascule en creation (OUTPUT) au tout premier client.
+           MOVE "00" TO WS-STATUS.
+           MOVE "N" TO WS-FICHIER-NOUVEAU.
+           OPEN I-O CLIENT-FILE.
+           IF WS-STATUS = "35"
+               OPEN OUTPUT CLIENT-FILE
+               MOVE "Y" TO WS-FICHIER-NOUVEAU
+           END-IF.
+           IF WS-STATUS NOT = "00"
+               DISPLAY "Erreur ouverture fichier client: " WS-STATUS
+               EXIT PARAGRAPH
+           END-IF.
+
+      *    Un fichier tout juste cree (bascule OUTPUT) ne peut
+      *    contenir aucun doublon : inutile (et non fiable, le
+      *    fichier etant ouvert en ecriture seule) de faire un READ.
+           IF WS-FICHIER-NOUVEAU = "N"
+               MOVE NEW-ID TO CLIENT-ID
+               READ CLIENT-FILE
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       DISPLAY "Erreur : un client avec cet ID existe "
+                           "deja."
+                       CLOSE CLIENT-FILE
+                       EXIT PARAGRAPH
+               END-READ
+           END-IF.
 
-           OPEN EXTEND CLIENT-FILE.
-           MOVE NEW-ID TO CLIENT-ID.
            MOVE NEW-NAME TO CLIENT-NAME.
            MOVE NEW-ADDRESS TO CLIENT-ADDRESS.
            MOVE NEW-PHONE TO CLIENT-PHONE.
-           WRITE CLIENT-RECORD.
+           MOVE NEW-CLIENT-BANQUE-ID TO CLIENT-BANQUE-ID.
+           WRITE CLIENT-RECORD
+               INVALID KEY
+                   DISPLAY "Erreur : impossible de creer le client."
+                   CLOSE CLIENT-FILE
+                   EXIT PARAGRAPH
+           END-WRITE.
            CLOSE CLIENT-FILE.
 
+           PERFORM METTRE-A-JOUR-COMPTEUR-CLIENTS.
+
            DISPLAY "Client ajoute avec succes.".
-       
-       
 
        CREER-COMPTE.
            DISPLAY "Creation d'un compte.".
@@ -187,37 +400,160 @@
            DISPLAY "Solde initial (ex: 1000.00) : " WITH NO ADVANCING.
            ACCEPT NEW-COMPTE-SOLDE.
 
-      *    Verifier si client existe
+      *    Verifier si client existe : acces direct par CLIENT-ID.
+      *    Le compte herite de l'agence (BANQUE-ID) de son client.
            MOVE "N" TO WS-FOUND.
            MOVE "00" TO WS-STATUS.
            OPEN INPUT CLIENT-FILE.
-           PERFORM UNTIL WS-STATUS = "10" OR WS-FOUND = "Y"
+           IF WS-STATUS = "00"
+               MOVE NEW-COMPTE-CLIENT-ID TO CLIENT-ID
                READ CLIENT-FILE
-                   AT END
-                       MOVE "10" TO WS-STATUS
-                   NOT AT END
-                       IF CLIENT-ID = NEW-COMPTE-CLIENT-ID
-                           MOVE "Y" TO WS-FOUND
-                       END-IF
+                   INVALID KEY
+                       MOVE "N" TO WS-FOUND
+                   NOT INVALID KEY
+                       MOVE "Y" TO WS-FOUND
+                       MOVE CLIENT-BANQUE-ID TO WS-CLIENT-BANQUE-ID
                END-READ
-           END-PERFORM.
-           CLOSE CLIENT-FILE.
+               CLOSE CLIENT-FILE
+           END-IF.
 
            IF WS-FOUND = "N"
                DISPLAY "Erreur : client non trouve."
                EXIT PARAGRAPH
            END-IF.
 
-           OPEN EXTEND COMPTE-FILE.
-           MOVE NEW-COMPTE-NUM TO COMPTE-NUM.
+      *    COMPTE-FILE est indexe par COMPTE-NUM : acces direct pour
+      *    rejeter les doublons, avec bascule en creation (OUTPUT) au
+      *    tout premier compte.
+           MOVE "00" TO WS-STATUS.
+           MOVE "N" TO WS-FICHIER-NOUVEAU.
+           OPEN I-O COMPTE-FILE.
+           IF WS-STATUS = "35"
+               OPEN OUTPUT COMPTE-FILE
+               MOVE "Y" TO WS-FICHIER-NOUVEAU
+           END-IF.
+           IF WS-STATUS NOT = "00"
+               DISPLAY "Erreur ouverture fichier comptes: " WS-STATUS
+               EXIT PARAGRAPH
+           END-IF.
+
+      *    Un fichier tout juste cree (bascule OUTPUT) ne peut
+      *    contenir aucun doublon : inutile (et non fiable, le
+      *    fichier etant ouvert en ecriture seule) de faire un READ.
+           IF WS-FICHIER-NOUVEAU = "N"
+               MOVE NEW-COMPTE-NUM TO COMPTE-NUM
+               READ COMPTE-FILE
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       DISPLAY "Erreur : ce numero de compte existe "
+                           "deja."
+                       CLOSE COMPTE-FILE
+                       EXIT PARAGRAPH
+               END-READ
+           END-IF.
+
            MOVE NEW-COMPTE-TYPE TO COMPTE-TYPE.
            MOVE NEW-COMPTE-SOLDE TO COMPTE-SOLDE.
            MOVE NEW-COMPTE-CLIENT-ID TO COMPTE-CLIENT-ID.
-           WRITE COMPTE-RECORD.
+           MOVE WS-CLIENT-BANQUE-ID TO COMPTE-BANQUE-ID.
+           WRITE COMPTE-RECORD
+               INVALID KEY
+                   DISPLAY "Erreur : impossible de creer le compte."
+                   CLOSE COMPTE-FILE
+                   EXIT PARAGRAPH
+           END-WRITE.
            CLOSE COMPTE-FILE.
 
+           MOVE WS-CLIENT-BANQUE-ID TO WS-BANQUE-ID-CIBLE.
+           MOVE NEW-COMPTE-SOLDE TO WS-BANQUE-DELTA.
+           PERFORM AJUSTER-SOLDE-BANQUE.
+
            DISPLAY "Compte cree avec succes.".
 
+       MODIFIER-CLIENT.
+           DISPLAY "Modification d'un client.".
+           DISPLAY "ID client : " WITH NO ADVANCING.
+           ACCEPT WS-MODIF-ID.
+
+           MOVE "00" TO WS-STATUS.
+           OPEN I-O CLIENT-FILE.
+           IF WS-STATUS NOT = "00"
+               DISPLAY "Erreur ouverture fichier client: " WS-STATUS
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE WS-MODIF-ID TO CLIENT-ID.
+           READ CLIENT-FILE
+               INVALID KEY
+                   DISPLAY "Erreur : client non trouve."
+                   CLOSE CLIENT-FILE
+                   EXIT PARAGRAPH
+           END-READ.
+
+           DISPLAY "Nouvelle adresse : " WITH NO ADVANCING.
+           ACCEPT WS-MODIF-ADDRESS.
+           DISPLAY "Nouveau telephone : " WITH NO ADVANCING.
+           ACCEPT WS-MODIF-PHONE.
+
+           MOVE WS-MODIF-ADDRESS TO CLIENT-ADDRESS.
+           MOVE WS-MODIF-PHONE TO CLIENT-PHONE.
+           REWRITE CLIENT-RECORD
+               INVALID KEY
+                   DISPLAY "Erreur : impossible de modifier le client."
+                   CLOSE CLIENT-FILE
+                   EXIT PARAGRAPH
+           END-REWRITE.
+           CLOSE CLIENT-FILE.
+
+           DISPLAY "Client modifie avec succes.".
+
+       FERMER-COMPTE.
+           DISPLAY "Fermeture d'un compte.".
+           DISPLAY "Numero de compte : " WITH NO ADVANCING.
+           ACCEPT WS-FERMER-COMPTE-NUM.
+
+           MOVE "00" TO WS-STATUS.
+           OPEN I-O COMPTE-FILE.
+           IF WS-STATUS NOT = "00"
+               DISPLAY "Erreur ouverture fichier comptes: " WS-STATUS
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE WS-FERMER-COMPTE-NUM TO COMPTE-NUM.
+           READ COMPTE-FILE
+               INVALID KEY
+                   DISPLAY "Erreur : compte non trouve."
+                   CLOSE COMPTE-FILE
+                   EXIT PARAGRAPH
+           END-READ.
+
+           IF COMPTE-SOLDE NOT = ZERO
+               DISPLAY "Erreur : le solde doit etre nul pour fermer "
+                   "un compte."
+               CLOSE COMPTE-FILE
+               EXIT PARAGRAPH
+           END-IF.
+
+           DISPLAY "Confirmer la fermeture du compte (O/N) : "
+               WITH NO ADVANCING.
+           ACCEPT WS-CONFIRM.
+           IF WS-CONFIRM NOT = "O" AND WS-CONFIRM NOT = "o"
+               DISPLAY "Fermeture annulee."
+               CLOSE COMPTE-FILE
+               EXIT PARAGRAPH
+           END-IF.
+
+           DELETE COMPTE-FILE
+               INVALID KEY
+                   DISPLAY "Erreur : impossible de fermer le compte."
+                   CLOSE COMPTE-FILE
+                   EXIT PARAGRAPH
+           END-DELETE.
+           CLOSE COMPTE-FILE.
+
+           DISPLAY "Compte ferme avec succes.".
+
         EFFECTUER-TRANSACTION.
            DISPLAY "Effectuer une transaction.".
            DISPLAY "(Depot, Retrait, Virement) : " WITH NO ADVANCING.
@@ -242,23 +578,30 @@
                END-IF
            END-IF.
 
+           IF WS-INPUT-MONTANT = ZERO
+               DISPLAY "Erreur : le montant doit etre superieur a "
+                   "zero."
+               EXIT PARAGRAPH
+           END-IF.
+
            MOVE "N" TO WS-FOUND.
            MOVE "00" TO WS-STATUS.
            OPEN I-O COMPTE-FILE.
-
-           PERFORM UNTIL WS-STATUS = "10" OR WS-FOUND = "Y"
+           IF WS-STATUS = "00"
+               MOVE WS-INPUT-COMPTE TO COMPTE-NUM
                READ COMPTE-FILE
-                   AT END
-                       MOVE "10" TO WS-STATUS
-                   NOT AT END
-                       IF COMPTE-NUM = WS-INPUT-COMPTE
-                           MOVE "Y" TO WS-FOUND
-                       END-IF
+                   INVALID KEY
+                       MOVE "N" TO WS-FOUND
+                   NOT INVALID KEY
+                       MOVE "Y" TO WS-FOUND
                END-READ
-           END-PERFORM.
+           END-IF.
 
            IF WS-FOUND = "N"
                DISPLAY "Compte source non trouve."
+               MOVE "Compte source non trouve" TO WS-AUDIT-REASON
+               MOVE ZERO TO WS-AUDIT-DEST
+               PERFORM ENREGISTRER-AUDIT-REJET
                CLOSE COMPTE-FILE
                EXIT PARAGRAPH
            END-IF.
@@ -267,7 +610,11 @@
                ADD WS-INPUT-MONTANT TO COMPTE-SOLDE
                REWRITE COMPTE-RECORD
                DISPLAY "Depot effectue."
-               
+
+               MOVE COMPTE-BANQUE-ID TO WS-BANQUE-ID-CIBLE
+               MOVE WS-INPUT-MONTANT TO WS-BANQUE-DELTA
+               PERFORM AJUSTER-SOLDE-BANQUE
+
                OPEN EXTEND TRANSACTION-FILE
                MOVE WS-COUNTER        TO WS-TRANS-ID
                MOVE WS-INPUT-COMPTE   TO WS-TRANS-COMPTE
@@ -279,11 +626,15 @@
                WRITE TRANSACTION-RECORD
                CLOSE TRANSACTION-FILE
                ADD 1 TO WS-COUNTER
+               PERFORM SAUVEGARDER-COMPTEUR
 
            ELSE
                IF WS-TRANS-TYPE = "Retrait"
                    IF COMPTE-SOLDE < WS-INPUT-MONTANT
                        DISPLAY "Solde insuffisant."
+                       MOVE "Solde insuffisant" TO WS-AUDIT-REASON
+                       MOVE ZERO TO WS-AUDIT-DEST
+                       PERFORM ENREGISTRER-AUDIT-REJET
                        CLOSE COMPTE-FILE
                        EXIT PARAGRAPH
                    ELSE
@@ -291,6 +642,10 @@
                        REWRITE COMPTE-RECORD
                        DISPLAY "Retrait effectue."
 
+                       MOVE COMPTE-BANQUE-ID TO WS-BANQUE-ID-CIBLE
+                       COMPUTE WS-BANQUE-DELTA = 0 - WS-INPUT-MONTANT
+                       PERFORM AJUSTER-SOLDE-BANQUE
+
                        OPEN EXTEND TRANSACTION-FILE
                        MOVE WS-COUNTER        TO WS-TRANS-ID
                        MOVE WS-INPUT-COMPTE   TO WS-TRANS-COMPTE
@@ -302,11 +657,16 @@
                        WRITE TRANSACTION-RECORD
                        CLOSE TRANSACTION-FILE
                        ADD 1 TO WS-COUNTER
+                       PERFORM SAUVEGARDER-COMPTEUR
                    END-IF
                ELSE
                    IF WS-TRANS-TYPE = "Virement"
                        IF COMPTE-SOLDE < WS-INPUT-MONTANT
                            DISPLAY "Solde insuffisant pour virement."
+                           MOVE "Solde insuffisant pour virement"
+                               TO WS-AUDIT-REASON
+                           MOVE ZERO TO WS-AUDIT-DEST
+                           PERFORM ENREGISTRER-AUDIT-REJET
                            CLOSE COMPTE-FILE
                            EXIT PARAGRAPH
                        END-IF
@@ -315,24 +675,49 @@
                        REWRITE COMPTE-RECORD
                        DISPLAY "Compte source debite."
 
+                       MOVE COMPTE-BANQUE-ID TO WS-BANQUE-ID-CIBLE
+                       COMPUTE WS-BANQUE-DELTA = 0 - WS-INPUT-MONTANT
+                       PERFORM AJUSTER-SOLDE-BANQUE
+
                        MOVE "N" TO WS-FOUND
-                       MOVE "00" TO WS-STATUS
-                       PERFORM UNTIL WS-STATUS = "10" OR WS-FOUND = "Y"
+                       MOVE WS-INPUT-ID TO COMPTE-NUM
+                       READ COMPTE-FILE
+                           INVALID KEY
+                               MOVE "N" TO WS-FOUND
+                           NOT INVALID KEY
+                               ADD WS-INPUT-MONTANT TO COMPTE-SOLDE
+                               REWRITE COMPTE-RECORD
+                               DISPLAY "Compte destination credite."
+                               MOVE COMPTE-BANQUE-ID TO
+                                   WS-BANQUE-ID-CIBLE
+                               MOVE WS-INPUT-MONTANT TO WS-BANQUE-DELTA
+                               PERFORM AJUSTER-SOLDE-BANQUE
+                               MOVE "Y" TO WS-FOUND
+                       END-READ
+
+                       IF WS-FOUND = "N"
+                           DISPLAY "Compte destination non trouve."
+                           MOVE "Compte destination non trouve"
+                               TO WS-AUDIT-REASON
+                           MOVE WS-INPUT-ID TO WS-AUDIT-DEST
+                           PERFORM ENREGISTRER-AUDIT-REJET
+                           MOVE WS-INPUT-COMPTE TO COMPTE-NUM
                            READ COMPTE-FILE
-                               AT END
-                                   MOVE "10" TO WS-STATUS
-                               NOT AT END
-                                  IF COMPTE-NUM = WS-INPUT-ID
+                               INVALID KEY
+                                   CONTINUE
+                               NOT INVALID KEY
                                    ADD WS-INPUT-MONTANT TO COMPTE-SOLDE
                                    REWRITE COMPTE-RECORD
-                                   DISPLAY "Compte destination credite."
-                                   MOVE "Y" TO WS-FOUND
-                                  END-IF
+                                   MOVE COMPTE-BANQUE-ID TO
+                                       WS-BANQUE-ID-CIBLE
+                                   MOVE WS-INPUT-MONTANT TO
+                                       WS-BANQUE-DELTA
+                                   PERFORM AJUSTER-SOLDE-BANQUE
+                                   DISPLAY "Compte source recredite "
+                                       "(virement annule)."
                            END-READ
-                       END-PERFORM
-
-                       IF WS-FOUND = "N"
-                           DISPLAY "Compte destination non trouve."
+                           CLOSE COMPTE-FILE
+                           EXIT PARAGRAPH
                        END-IF
 
                        OPEN EXTEND TRANSACTION-FILE
@@ -346,34 +731,33 @@
                        WRITE TRANSACTION-RECORD
                        CLOSE TRANSACTION-FILE
                        ADD 1 TO WS-COUNTER
+                       PERFORM SAUVEGARDER-COMPTEUR
                    END-IF
                END-IF
            END-IF.
 
            CLOSE COMPTE-FILE.
 
-
-      *    Enregistrer la transaction
-           OPEN EXTEND TRANSACTION-FILE.
-           MOVE WS-COUNTER TO TRANSACTION-ID.
-           MOVE WS-INPUT-COMPTE TO TRANSACTION-COMPTE.
-           MOVE WS-TODAY TO TRANSACTION-DATE.
-           MOVE WS-TRANS-TYPE TO TRANSACTION-TYPE.
-           MOVE WS-INPUT-MONTANT TO TRANSACTION-MONTANT.
-           WRITE TRANSACTION-RECORD.
-           CLOSE TRANSACTION-FILE.
-
        LISTER-COMPTES-CLIENT.
            DISPLAY "Liste des comptes d'un client.".
            DISPLAY "ID client : " WITH NO ADVANCING.
            ACCEPT WS-INPUT-ID.
+           PERFORM AFFICHER-COMPTES-CLIENT.
 
-           OPEN INPUT COMPTE-FILE.
+      *    Logique d'affichage des comptes d'un client, separee de
+      *    LISTER-COMPTES-CLIENT pour etre reutilisable par le
+      *    traitement de nuit (TRAITEMENT-NOCTURNE) sans ACCEPT.
+       AFFICHER-COMPTES-CLIENT.
            MOVE "00" TO WS-STATUS.
+           OPEN INPUT COMPTE-FILE.
+           IF WS-STATUS NOT = "00"
+               DISPLAY "Erreur ouverture fichier comptes: " WS-STATUS
+               EXIT PARAGRAPH
+           END-IF.
            MOVE "N" TO WS-FOUND.
 
            PERFORM UNTIL WS-STATUS = "10"
-               READ COMPTE-FILE
+               READ COMPTE-FILE NEXT RECORD
                    AT END
                        MOVE "10" TO WS-STATUS
                    NOT AT END
@@ -396,33 +780,553 @@
            DISPLAY "Historique des transactions pour un compte".
            DISPLAY "Numero du compte : " WITH NO ADVANCING.
            ACCEPT WS-INPUT-COMPTE.
+           PERFORM GENERER-RELEVE-COMPTE.
 
+      *    Produit un releve de compte trie par date, avec solde
+      *    courant, ecrit dans un fichier (releve_<compte>.txt)
+      *    au lieu d'un simple DISPLAY a l'ecran.
+       GENERER-RELEVE-COMPTE.
            MOVE "N" TO WS-FOUND.
            MOVE "00" TO WS-STATUS.
+           OPEN INPUT COMPTE-FILE.
+           IF WS-STATUS = "00"
+               MOVE WS-INPUT-COMPTE TO COMPTE-NUM
+               READ COMPTE-FILE
+                   INVALID KEY
+                       MOVE "N" TO WS-FOUND
+                   NOT INVALID KEY
+                       MOVE COMPTE-SOLDE TO WS-CURRENT-SOLDE
+                       MOVE "Y" TO WS-FOUND
+               END-READ
+               CLOSE COMPTE-FILE
+           END-IF.
 
+           IF WS-FOUND = "N"
+               DISPLAY "Compte non trouve : " WS-INPUT-COMPTE
+               EXIT PARAGRAPH
+           END-IF.
+
+      *    Le solde de depart est le solde courant moins le mouvement
+      *    net de toutes les transactions deja enregistrees pour ce
+      *    compte, afin que le solde courant apparaisse sur la
+      *    derniere ligne du releve.
+           COMPUTE WS-STARTING-SOLDE = WS-CURRENT-SOLDE.
+           MOVE "00" TO WS-STATUS.
            OPEN INPUT TRANSACTION-FILE.
+           IF WS-STATUS = "00"
+               PERFORM UNTIL WS-STATUS = "10"
+                   READ TRANSACTION-FILE
+                       AT END
+                           MOVE "10" TO WS-STATUS
+                       NOT AT END
+                           IF TRANSACTION-COMPTE = WS-INPUT-COMPTE
+                               IF TRANSACTION-TYPE = "Depot" OR
+                                  TRANSACTION-TYPE = "Interet"
+                                   SUBTRACT TRANSACTION-MONTANT
+                                       FROM WS-STARTING-SOLDE
+                               ELSE
+                                   ADD TRANSACTION-MONTANT
+                                       TO WS-STARTING-SOLDE
+                               END-IF
+                           END-IF
+                           IF TRANSACTION-TYPE = "Virement" AND
+                              TRANSACTION-DEST = WS-INPUT-COMPTE
+                               SUBTRACT TRANSACTION-MONTANT
+                                   FROM WS-STARTING-SOLDE
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE TRANSACTION-FILE
+           END-IF.
+
+           STRING "releve_" DELIMITED BY SIZE
+                  WS-INPUT-COMPTE DELIMITED BY SIZE
+                  ".txt" DELIMITED BY SIZE
+                  INTO WS-RELEVE-FILENAME.
+
+           SORT TRANSACTION-SORT-FILE
+               ON ASCENDING KEY SORT-TRANS-DATE
+               INPUT PROCEDURE IS SELECTIONNER-TRANSACTIONS-RELEVE
+               OUTPUT PROCEDURE IS ECRIRE-RELEVE.
+
+           DISPLAY "Releve genere : " WS-RELEVE-FILENAME.
 
+       SELECTIONNER-TRANSACTIONS-RELEVE.
+           MOVE "00" TO WS-STATUS.
+           OPEN INPUT TRANSACTION-FILE.
+           IF WS-STATUS = "00"
+               PERFORM UNTIL WS-STATUS = "10"
+                   READ TRANSACTION-FILE
+                       AT END
+                           MOVE "10" TO WS-STATUS
+                       NOT AT END
+                           IF TRANSACTION-COMPTE = WS-INPUT-COMPTE
+                               MOVE TRANSACTION-DATE TO SORT-TRANS-DATE
+                               MOVE TRANSACTION-ID TO SORT-TRANS-ID
+                               MOVE TRANSACTION-COMPTE
+                                   TO SORT-TRANS-COMPTE
+                               MOVE TRANSACTION-TYPE TO SORT-TRANS-TYPE
+                               MOVE TRANSACTION-MONTANT
+                                   TO SORT-TRANS-MONTANT
+                               MOVE TRANSACTION-DEST TO SORT-TRANS-DEST
+                               RELEASE SORT-TRANSACTION-RECORD
+                           END-IF
+                           IF TRANSACTION-TYPE = "Virement" AND
+                              TRANSACTION-DEST = WS-INPUT-COMPTE
+                               MOVE TRANSACTION-DATE TO SORT-TRANS-DATE
+                               MOVE TRANSACTION-ID TO SORT-TRANS-ID
+                               MOVE TRANSACTION-DEST
+                                   TO SORT-TRANS-COMPTE
+                               MOVE "VirementIn" TO SORT-TRANS-TYPE
+                               MOVE TRANSACTION-MONTANT
+                                   TO SORT-TRANS-MONTANT
+                               MOVE TRANSACTION-COMPTE
+                                   TO SORT-TRANS-DEST
+                               RELEASE SORT-TRANSACTION-RECORD
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE TRANSACTION-FILE
+           END-IF.
+
+       ECRIRE-RELEVE.
+           OPEN OUTPUT RELEVE-FILE.
+           MOVE SPACES TO RELEVE-LINE.
+           STRING "RELEVE DE COMPTE : " DELIMITED BY SIZE
+                  WS-INPUT-COMPTE DELIMITED BY SIZE
+                  INTO RELEVE-LINE.
+           WRITE RELEVE-LINE.
+           MOVE WS-STARTING-SOLDE TO WS-EDIT-SOLDE.
+           MOVE SPACES TO RELEVE-LINE.
+           STRING "SOLDE DE DEPART : " DELIMITED BY SIZE
+                  WS-EDIT-SOLDE DELIMITED BY SIZE
+                  INTO RELEVE-LINE.
+           WRITE RELEVE-LINE.
+           MOVE SPACES TO RELEVE-LINE.
+           STRING "DATE     ID         TYPE       MONTANT"
+                  DELIMITED BY SIZE
+                  "       DEST       SOLDE" DELIMITED BY SIZE
+                  INTO RELEVE-LINE.
+           WRITE RELEVE-LINE.
+
+           MOVE WS-STARTING-SOLDE TO WS-RUNNING-SOLDE.
+           MOVE "00" TO WS-STATUS.
            PERFORM UNTIL WS-STATUS = "10"
-               READ TRANSACTION-FILE
+               RETURN TRANSACTION-SORT-FILE
                    AT END
                        MOVE "10" TO WS-STATUS
                    NOT AT END
-                       IF TRANSACTION-COMPTE = WS-INPUT-COMPTE
-                           DISPLAY "-----------------------------"
-                           DISPLAY "ID        : " TRANSACTION-ID
-                           DISPLAY "Date      : " TRANSACTION-DATE
-                           DISPLAY "Type      : " TRANSACTION-TYPE
-                           DISPLAY "Montant   : " TRANSACTION-MONTANT
-                           IF TRANSACTION-TYPE = "Virement"
-                               DISPLAY "Destination : " TRANSACTION-DEST
+                       IF SORT-TRANS-TYPE = "Depot" OR
+                          SORT-TRANS-TYPE = "Interet" OR
+                          SORT-TRANS-TYPE = "VirementIn"
+                           ADD SORT-TRANS-MONTANT TO WS-RUNNING-SOLDE
+                       ELSE
+                           SUBTRACT SORT-TRANS-MONTANT
+                               FROM WS-RUNNING-SOLDE
+                       END-IF
+                       MOVE SORT-TRANS-MONTANT TO WS-EDIT-MONTANT
+                       MOVE WS-RUNNING-SOLDE TO WS-EDIT-SOLDE
+                       MOVE SPACES TO RELEVE-LINE
+                       STRING SORT-TRANS-DATE DELIMITED BY SIZE
+                              " " DELIMITED BY SIZE
+                              SORT-TRANS-ID DELIMITED BY SIZE
+                              " " DELIMITED BY SIZE
+                              SORT-TRANS-TYPE DELIMITED BY SIZE
+                              " " DELIMITED BY SIZE
+                              WS-EDIT-MONTANT DELIMITED BY SIZE
+                              " " DELIMITED BY SIZE
+                              SORT-TRANS-DEST DELIMITED BY SIZE
+                              " " DELIMITED BY SIZE
+                              WS-EDIT-SOLDE DELIMITED BY SIZE
+                              INTO RELEVE-LINE
+                       WRITE RELEVE-LINE
+               END-RETURN
+           END-PERFORM.
+           CLOSE RELEVE-FILE.
+
+      *    Rapproche chaque agence (BANQUE-SOLDE) avec la somme des
+      *    COMPTE-SOLDE de ses comptes, et affiche un total combine
+      *    pour toutes les agences (multi-agences).
+       RECONCILIATION-FIN-JOURNEE.
+           DISPLAY "Reconciliation fin de journee.".
+           PERFORM CHARGER-BANQUES.
+           IF WS-BANQUE-TABLE-COUNT = 0
+               DISPLAY "Aucun enregistrement banque trouve."
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE 0 TO WS-SOMME-COMPTES.
+           MOVE 0 TO WS-SOMME-ORPHELINS.
+           MOVE "00" TO WS-STATUS.
+           OPEN INPUT COMPTE-FILE.
+           IF WS-STATUS NOT = "00"
+               DISPLAY "Erreur ouverture fichier comptes: " WS-STATUS
+               EXIT PARAGRAPH
+           END-IF.
+           PERFORM UNTIL WS-STATUS = "10"
+               READ COMPTE-FILE NEXT RECORD
+                   AT END
+                       MOVE "10" TO WS-STATUS
+                   NOT AT END
+                       ADD COMPTE-SOLDE TO WS-SOMME-COMPTES
+                       MOVE COMPTE-BANQUE-ID TO WS-BANQUE-ID-CIBLE
+                       PERFORM RECHERCHER-BANQUE
+                       IF WS-BANQUE-FOUND-IDX NOT = 0
+                           ADD COMPTE-SOLDE TO
+                               WS-BANQUE-ENTRY-SOMME
+                                   (WS-BANQUE-FOUND-IDX)
+                       ELSE
+                           ADD COMPTE-SOLDE TO WS-SOMME-ORPHELINS
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE COMPTE-FILE.
+
+           MOVE 0 TO WS-BANQUE-TOTAL-SOLDE.
+           MOVE 0 TO WS-BANQUE-TOTAL-SOMME.
+           DISPLAY "-----------------------------".
+           PERFORM VARYING WS-BANQUE-IDX FROM 1 BY 1
+                   UNTIL WS-BANQUE-IDX > WS-BANQUE-TABLE-COUNT
+               COMPUTE WS-ECART =
+                   WS-BANQUE-ENTRY-SOLDE(WS-BANQUE-IDX)
+                   - WS-BANQUE-ENTRY-SOMME(WS-BANQUE-IDX)
+               DISPLAY "Agence " WS-BANQUE-ENTRY-ID(WS-BANQUE-IDX)
+                   " (" WS-BANQUE-ENTRY-NAME(WS-BANQUE-IDX) ")"
+               DISPLAY "  Solde banque : "
+                   WS-BANQUE-ENTRY-SOLDE(WS-BANQUE-IDX)
+               DISPLAY "  Somme comptes : "
+                   WS-BANQUE-ENTRY-SOMME(WS-BANQUE-IDX)
+               DISPLAY "  Ecart         : " WS-ECART
+               IF WS-ECART NOT = 0
+                   DISPLAY "  *** ALERTE : ECART DETECTE ***"
+               END-IF
+               ADD WS-BANQUE-ENTRY-SOLDE(WS-BANQUE-IDX)
+                   TO WS-BANQUE-TOTAL-SOLDE
+               ADD WS-BANQUE-ENTRY-SOMME(WS-BANQUE-IDX)
+                   TO WS-BANQUE-TOTAL-SOMME
+           END-PERFORM.
+
+           IF WS-SOMME-ORPHELINS NOT = 0
+               DISPLAY "Comptes sans agence connue (BANQUE-ID "
+                   "introuvable) : " WS-SOMME-ORPHELINS
+               DISPLAY "  *** ALERTE : COMPTES ORPHELINS DETECTES ***"
+           END-IF.
+
+      *    L'ecart combine se base sur WS-SOMME-COMPTES (la somme de
+      *    TOUS les comptes) et non WS-BANQUE-TOTAL-SOMME (qui ne
+      *    retient que les comptes rattaches a une agence connue),
+      *    afin qu'un compte orphelin ne puisse pas echapper au
+      *    controle.
+           COMPUTE WS-ECART = WS-BANQUE-TOTAL-SOLDE
+               - WS-SOMME-COMPTES.
+           DISPLAY "-----------------------------".
+           DISPLAY "Total combine (toutes agences)".
+           DISPLAY "Solde banque : " WS-BANQUE-TOTAL-SOLDE.
+           DISPLAY "Somme comptes clients : " WS-SOMME-COMPTES.
+           DISPLAY "Ecart combine : " WS-ECART.
+           IF WS-ECART = 0
+               DISPLAY "Reconciliation OK : aucun ecart detecte."
+           ELSE
+               DISPLAY "*** ALERTE : ECART DETECTE ENTRE LA BANQUE "
+                   "ET LES COMPTES CLIENTS ***"
+           END-IF.
+           DISPLAY "-----------------------------".
+
+      *    Applique le taux d'interet propre a chacune des agences
+      *    (multi-agences) a ses comptes Epargne.
+       APPLIQUER-INTERETS-MENSUELS.
+           DISPLAY "Application des interets mensuels (Epargne).".
+           PERFORM CHARGER-BANQUES.
+           IF WS-BANQUE-TABLE-COUNT = 0
+               DISPLAY "Aucun enregistrement banque trouve."
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE "00" TO WS-STATUS.
+           OPEN I-O COMPTE-FILE.
+           IF WS-STATUS NOT = "00"
+               DISPLAY "Erreur ouverture fichier comptes: " WS-STATUS
+               EXIT PARAGRAPH
+           END-IF.
+
+           PERFORM UNTIL WS-STATUS = "10"
+               READ COMPTE-FILE NEXT RECORD
+                   AT END
+                       MOVE "10" TO WS-STATUS
+                   NOT AT END
+                       IF COMPTE-TYPE = "Epargne"
+                           MOVE COMPTE-BANQUE-ID TO WS-BANQUE-ID-CIBLE
+                           PERFORM RECHERCHER-BANQUE
+                           IF WS-BANQUE-FOUND-IDX = 0
+                               DISPLAY "Agence introuvable pour le "
+                                   "compte " COMPTE-NUM
+                                   ", interets non appliques."
+                           ELSE
+                               MOVE WS-BANQUE-ENTRY-TAUX
+                                   (WS-BANQUE-FOUND-IDX)
+                                   TO WS-TAUX-INTERET
+                               COMPUTE WS-INTERET ROUNDED =
+                                   COMPTE-SOLDE * WS-TAUX-INTERET
+                                       / 1200
+                               ADD WS-INTERET TO COMPTE-SOLDE
+                               REWRITE COMPTE-RECORD
+                               ADD WS-INTERET TO
+                                   WS-BANQUE-ENTRY-SOLDE
+                                       (WS-BANQUE-FOUND-IDX)
+                               PERFORM ENREGISTRER-INTERET-TRANSACTION
+                               DISPLAY "Compte " COMPTE-NUM
+                                   " credite de " WS-INTERET
+                                   " d'interets."
                            END-IF
-                           MOVE "Y" TO WS-FOUND
                        END-IF
                END-READ
            END-PERFORM.
+           CLOSE COMPTE-FILE.
+           PERFORM SAUVEGARDER-BANQUES.
+
+           DISPLAY "Interets mensuels appliques.".
 
+       ENREGISTRER-INTERET-TRANSACTION.
+           OPEN EXTEND TRANSACTION-FILE.
+           MOVE WS-COUNTER     TO WS-TRANS-ID.
+           MOVE COMPTE-NUM     TO WS-TRANS-COMPTE.
+           MOVE WS-TODAY       TO WS-TRANS-DATE.
+           MOVE "Interet"      TO WS-TRANS-TYPE.
+           MOVE WS-INTERET     TO WS-TRANS-MONTANT.
+           MOVE ZERO           TO WS-TRANS-DEST.
+           MOVE WS-TRANSACTION TO TRANSACTION-RECORD.
+           WRITE TRANSACTION-RECORD.
            CLOSE TRANSACTION-FILE.
+           ADD 1 TO WS-COUNTER.
+           PERFORM SAUVEGARDER-COMPTEUR.
 
-           IF WS-FOUND = "N"
-               DISPLAY "Aucune transaction trouvee pour ce compte."
+      *    Journal des transactions rejetees : compte, montant, type,
+      *    motif et date, pour chacun des rejets
+      *    d'EFFECTUER-TRANSACTION.
+       ENREGISTRER-AUDIT-REJET.
+           OPEN EXTEND AUDIT-FILE.
+           MOVE WS-INPUT-COMPTE  TO AUDIT-COMPTE.
+           MOVE WS-INPUT-MONTANT TO AUDIT-MONTANT.
+           MOVE WS-TRANS-TYPE    TO AUDIT-TYPE.
+           MOVE WS-AUDIT-REASON  TO AUDIT-REASON.
+           MOVE WS-TODAY         TO AUDIT-DATE.
+           MOVE WS-AUDIT-DEST    TO AUDIT-DEST.
+           WRITE AUDIT-RECORD.
+           CLOSE AUDIT-FILE.
+
+      *    Traitement de nuit (invoque via TRAITEMENT-PRINCIPAL avec le
+      *    parametre "BATCH") : parcourt tous les clients et produit,
+      *    pour chacun, la liste de ses comptes et un releve par compte,
+      *    sans aucune saisie interactive.
+       TRAITEMENT-NOCTURNE.
+           DISPLAY "=== Traitement nocturne (batch) ===".
+           MOVE "00" TO WS-STATUS.
+           OPEN INPUT CLIENT-FILE.
+           IF WS-STATUS NOT = "00"
+               DISPLAY "Erreur ouverture fichier client: " WS-STATUS
+               EXIT PARAGRAPH
+           END-IF.
+
+           PERFORM UNTIL WS-STATUS = "10"
+               READ CLIENT-FILE NEXT RECORD
+                   AT END
+                       MOVE "10" TO WS-STATUS
+                   NOT AT END
+                       DISPLAY "Client : " CLIENT-ID " " CLIENT-NAME
+                       MOVE CLIENT-ID TO WS-INPUT-ID
+                       PERFORM AFFICHER-COMPTES-CLIENT
+                       PERFORM GENERER-RELEVES-CLIENT
+               END-READ
+           END-PERFORM.
+           CLOSE CLIENT-FILE.
+           DISPLAY "=== Fin du traitement nocturne ===".
+
+      *    Genere le releve de chaque compte du client WS-INPUT-ID.
+      *    Les numeros de compte sont d'abord collectes dans une table
+      *    (COMPTE-FILE doit etre ferme avant d'appeler
+      *    GENERER-RELEVE-COMPTE, qui le reouvre lui-meme).
+       GENERER-RELEVES-CLIENT.
+           MOVE 0 TO WS-BATCH-COMPTE-COUNT.
+           MOVE "00" TO WS-STATUS.
+           OPEN INPUT COMPTE-FILE.
+           IF WS-STATUS NOT = "00"
+               EXIT PARAGRAPH
+           END-IF.
+
+           PERFORM UNTIL WS-STATUS = "10"
+               READ COMPTE-FILE NEXT RECORD
+                   AT END
+                       MOVE "10" TO WS-STATUS
+                   NOT AT END
+                       IF COMPTE-CLIENT-ID = WS-INPUT-ID
+                           ADD 1 TO WS-BATCH-COMPTE-COUNT
+                           IF WS-BATCH-COMPTE-COUNT <= 50
+                               MOVE COMPTE-NUM TO
+                                   WS-BATCH-COMPTE-ENTRY
+                                       (WS-BATCH-COMPTE-COUNT)
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE COMPTE-FILE.
+
+           IF WS-BATCH-COMPTE-COUNT > 50
+               DISPLAY "Attention : plus de 50 comptes pour le "
+                   "client " WS-INPUT-ID ", releves limites aux "
+                   "50 premiers."
+               MOVE 50 TO WS-BATCH-COMPTE-COUNT
+           END-IF.
+
+           PERFORM VARYING WS-BATCH-IDX FROM 1 BY 1
+                   UNTIL WS-BATCH-IDX > WS-BATCH-COMPTE-COUNT
+               MOVE WS-BATCH-COMPTE-ENTRY(WS-BATCH-IDX)
+                   TO WS-INPUT-COMPTE
+               PERFORM GENERER-RELEVE-COMPTE
+           END-PERFORM.
+
+      *    Charge toutes les agences (BANQUE-RECORD) de banque.dat dans
+      *    WS-BANQUE-TABLE. banque.dat reste LINE SEQUENTIAL (pas
+      *    d'acces direct), donc toute agence doit etre retrouvee par
+      *    un parcours complet de la table en memoire.
+       CHARGER-BANQUES.
+           MOVE 0 TO WS-BANQUE-TABLE-COUNT.
+           MOVE "00" TO WS-STATUS.
+           OPEN INPUT BANQUE-FILE.
+           IF WS-STATUS NOT = "00"
+               EXIT PARAGRAPH
+           END-IF.
+
+           PERFORM UNTIL WS-STATUS = "10"
+               READ BANQUE-FILE
+                   AT END
+                       MOVE "10" TO WS-STATUS
+                   NOT AT END
+                       ADD 1 TO WS-BANQUE-TABLE-COUNT
+                       IF WS-BANQUE-TABLE-COUNT <= 20
+                           MOVE BANQUE-ID TO
+                               WS-BANQUE-ENTRY-ID(WS-BANQUE-TABLE-COUNT)
+                           MOVE BANQUE-NAME TO
+                               WS-BANQUE-ENTRY-NAME
+                                   (WS-BANQUE-TABLE-COUNT)
+                           MOVE BANQUE-SOLDE TO
+                               WS-BANQUE-ENTRY-SOLDE
+                                   (WS-BANQUE-TABLE-COUNT)
+                           MOVE BANQUE-INTERETS TO
+                               WS-BANQUE-ENTRY-TAUX
+                                   (WS-BANQUE-TABLE-COUNT)
+                           MOVE BANQUE-NB-CLIENTS TO
+                               WS-BANQUE-ENTRY-NB-CLIENTS
+                                   (WS-BANQUE-TABLE-COUNT)
+                           MOVE 0 TO
+                               WS-BANQUE-ENTRY-SOMME
+                                   (WS-BANQUE-TABLE-COUNT)
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE BANQUE-FILE.
+
+           IF WS-BANQUE-TABLE-COUNT > 20
+               DISPLAY "Attention : plus de 20 agences, seules les "
+                   "20 premieres sont gerees."
+               MOVE 20 TO WS-BANQUE-TABLE-COUNT
+           END-IF.
+
+      *    Reecrit banque.dat a partir de WS-BANQUE-TABLE (meme
+      *    principe que SAUVEGARDER-COMPTEUR : BANQUE-FILE est en
+      *    LINE SEQUENTIAL, donc toute mise a jour passe par une
+      *    reecriture complete du fichier).
+       SAUVEGARDER-BANQUES.
+           OPEN OUTPUT BANQUE-FILE.
+           PERFORM VARYING WS-BANQUE-IDX FROM 1 BY 1
+                   UNTIL WS-BANQUE-IDX > WS-BANQUE-TABLE-COUNT
+               MOVE WS-BANQUE-ENTRY-ID(WS-BANQUE-IDX) TO BANQUE-ID
+               MOVE WS-BANQUE-ENTRY-NAME(WS-BANQUE-IDX) TO BANQUE-NAME
+               MOVE WS-BANQUE-ENTRY-SOLDE(WS-BANQUE-IDX)
+                   TO BANQUE-SOLDE
+               MOVE WS-BANQUE-ENTRY-TAUX(WS-BANQUE-IDX)
+                   TO BANQUE-INTERETS
+               MOVE WS-BANQUE-ENTRY-NB-CLIENTS(WS-BANQUE-IDX)
+                   TO BANQUE-NB-CLIENTS
+               WRITE BANQUE-RECORD
+           END-PERFORM.
+           CLOSE BANQUE-FILE.
+
+      *    Cherche l'agence WS-BANQUE-ID-CIBLE dans WS-BANQUE-TABLE
+      *    (doit etre appele apres CHARGER-BANQUES). Renvoie l'index
+      *    dans WS-BANQUE-FOUND-IDX, ou zero si non trouvee.
+       RECHERCHER-BANQUE.
+           MOVE 0 TO WS-BANQUE-FOUND-IDX.
+           PERFORM VARYING WS-BANQUE-IDX FROM 1 BY 1
+                   UNTIL WS-BANQUE-IDX > WS-BANQUE-TABLE-COUNT
+               IF WS-BANQUE-ENTRY-ID(WS-BANQUE-IDX) = WS-BANQUE-ID-CIBLE
+                   MOVE WS-BANQUE-IDX TO WS-BANQUE-FOUND-IDX
+               END-IF
+           END-PERFORM.
+
+      *    Incremente BANQUE-NB-CLIENTS de l'agence WS-BANQUE-ID-CIBLE,
+      *    appele par AJOUTER-CLIENT apres chaque creation de client.
+       METTRE-A-JOUR-COMPTEUR-CLIENTS.
+           PERFORM CHARGER-BANQUES.
+           PERFORM RECHERCHER-BANQUE.
+           IF WS-BANQUE-FOUND-IDX NOT = 0
+               ADD 1 TO
+                   WS-BANQUE-ENTRY-NB-CLIENTS(WS-BANQUE-FOUND-IDX)
+               PERFORM SAUVEGARDER-BANQUES
+           END-IF.
+
+      *    Applique un delta (positif ou negatif, WS-BANQUE-DELTA) au
+      *    BANQUE-SOLDE de l'agence WS-BANQUE-ID-CIBLE, pour garder le
+      *    solde de l'agence synchronise avec ses comptes a chaque
+      *    ouverture de compte, depot, retrait, virement ou interet.
+       AJUSTER-SOLDE-BANQUE.
+           PERFORM CHARGER-BANQUES.
+           PERFORM RECHERCHER-BANQUE.
+           IF WS-BANQUE-FOUND-IDX NOT = 0
+               COMPUTE WS-BANQUE-ENTRY-SOLDE(WS-BANQUE-FOUND-IDX) =
+                   WS-BANQUE-ENTRY-SOLDE(WS-BANQUE-FOUND-IDX)
+                   + WS-BANQUE-DELTA
+               PERFORM SAUVEGARDER-BANQUES
            END-IF.
+
+      *    Nouvelle agence (multi-agences) : ajoutee a la suite dans
+      *    banque.dat, meme principe que AJOUTER-CLIENT pour
+      *    CLIENT-FILE mais sans acces direct puisque BANQUE-FILE
+      *    reste sequentiel.
+       CREER-BANQUE.
+           DISPLAY "Creation d'une nouvelle agence.".
+           DISPLAY "ID agence (5 chiffres) : " WITH NO ADVANCING.
+           ACCEPT NEW-BANQUE-ID.
+           DISPLAY "Nom de l'agence : " WITH NO ADVANCING.
+           ACCEPT NEW-BANQUE-NAME.
+           DISPLAY "Solde initial (ex: 0.00) : " WITH NO ADVANCING.
+           ACCEPT NEW-BANQUE-SOLDE.
+           DISPLAY "Taux d'interet (ex: 2.50) : " WITH NO ADVANCING.
+           ACCEPT NEW-BANQUE-TAUX.
+
+           PERFORM CHARGER-BANQUES.
+           MOVE NEW-BANQUE-ID TO WS-BANQUE-ID-CIBLE.
+           PERFORM RECHERCHER-BANQUE.
+           IF WS-BANQUE-FOUND-IDX NOT = 0
+               DISPLAY "Erreur : une agence avec cet ID existe deja."
+               EXIT PARAGRAPH
+           END-IF.
+
+           IF WS-BANQUE-TABLE-COUNT >= 20
+               DISPLAY "Erreur : nombre maximum d'agences atteint."
+               EXIT PARAGRAPH
+           END-IF.
+
+           ADD 1 TO WS-BANQUE-TABLE-COUNT.
+           MOVE NEW-BANQUE-ID TO
+               WS-BANQUE-ENTRY-ID(WS-BANQUE-TABLE-COUNT).
+           MOVE NEW-BANQUE-NAME TO
+               WS-BANQUE-ENTRY-NAME(WS-BANQUE-TABLE-COUNT).
+           MOVE NEW-BANQUE-SOLDE TO
+               WS-BANQUE-ENTRY-SOLDE(WS-BANQUE-TABLE-COUNT).
+           MOVE NEW-BANQUE-TAUX TO
+               WS-BANQUE-ENTRY-TAUX(WS-BANQUE-TABLE-COUNT).
+           MOVE 0 TO
+               WS-BANQUE-ENTRY-NB-CLIENTS(WS-BANQUE-TABLE-COUNT).
+
+           PERFORM SAUVEGARDER-BANQUES.
+           DISPLAY "Agence creee avec succes.".
